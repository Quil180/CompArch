@@ -4,10 +4,18 @@
        AUTHOR. Gemini.
        DATE-WRITTEN. 2023.
        *> ----------------------------------------------------------------
-       *> GShare Branch Predictor in GnuCOBOL
+       *> GShare / Bimodal Branch Predictor in GnuCOBOL
        *> Fixes: PIC Z(0) error, Output formatting, Robust parsing.
        *> Compile: cobc -x -free sim.cbl -o sim_c
-       *> Usage: ./sim_c gshare <M> <N> <trace_file>
+       *> Usage: ./sim_c gshare|bimodal <M> <N> <trace_file> [options]
+       *>    or: ./sim_c batch gshare|bimodal <Mlo> <Mhi> <Nlo> <Nhi>
+       *>            <trace_file> [options]
+       *> Options (KEY=VALUE, or a bare number for warm-up count):
+       *>   CSV=<path>       append an M,N,total,mispredictions,rate row
+       *>   WARMUP=<count>   branches excluded from the reported rate
+       *>   SNAPSHOT=<path>  save PHT/GHR at exit, reload at the next start
+       *>   WINDOW=<count>   print a running rate every <count> branches
+       *>   CWIDTH=<1|2|3>   saturating-counter width in bits (default 2)
        *> ----------------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -17,31 +25,138 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRACE-FILE ASSIGN TO WS-FILENAME
+           SELECT TRACE-FILE ASSIGN TO WS-FILENAME-ACTIVE
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT LIST-FILE ASSIGN TO WS-LISTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIST-FILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO WS-CSV-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+           SELECT SNAPSHOT-FILE ASSIGN TO WS-SNAPSHOT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SNAPSHOT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRACE-FILE.
        01  TRACE-RECORD PIC X(256).
 
+       FD  LIST-FILE.
+       01  LIST-RECORD PIC X(256).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD PIC X(100).
+
+       FD  SNAPSHOT-FILE.
+       01  SNAPSHOT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        *> Command Line Arguments
-       01  WS-CMD-ARGS       PIC X(255).
-       
+       01  WS-CMD-ARGS       PIC X(300).
+
+       *> Tokenized argument table (space-delimited words of WS-CMD-ARGS).
+       *> Tokens after the required positional ones are KEY=VALUE options.
+       01  WS-ARG-TAB.
+           05 WS-ARG-TOK     PIC X(300) OCCURS 20 TIMES.
+       01  WS-ARG-COUNT      PIC 9(3) USAGE COMP-5 VALUE 0.
+       01  ARG-IDX           PIC 9(3) USAGE COMP-5.
+       01  WS-OPT-START      PIC 9(3) USAGE COMP-5.
+       01  WS-OPT-KEY        PIC X(20).
+       01  WS-OPT-VAL        PIC X(300).
+
+       *> Warm-up - branches before this count still update GHR/PHT but
+       *> are not scored into the reported misprediction rate.
+       01  WS-WARMUP-COUNT   PIC 9(18) USAGE COMP-5 VALUE 0.
+       01  WS-SEEN-BRANCHES  PIC 9(18) USAGE COMP-5 VALUE 0.
+
+       *> Windowed/interval report - prints a running rate every
+       *> WS-WINDOW-SIZE scored branches. Zero means disabled.
+       01  WS-WINDOW-SIZE    PIC 9(18) USAGE COMP-5 VALUE 0.
+       01  WS-WINDOW-BRANCHES PIC 9(18) USAGE COMP-5 VALUE 0.
+       01  WS-WINDOW-MISP    PIC 9(18) USAGE COMP-5 VALUE 0.
+       01  WS-WINDOW-RATE    PIC 9(3)V9(5).
+       01  DISPLAY-WINDOW-RATE PIC Z(2)9.9(5).
+       01  DISP-SEEN         PIC Z(17)9.
+
+       *> Batch mode - sweeps every M x N combination in a range over one
+       *> trace file in a single invocation, JCL-style.
+       01  WS-BATCH-ENABLED  PIC X VALUE 'N'.
+           88 IS-BATCH-ENABLED VALUE 'Y'.
+       01  WS-BATCH-TYPE     PIC X(10).
+       01  WS-M-LO-STR       PIC X(10).
+       01  WS-M-HI-STR       PIC X(10).
+       01  WS-N-LO-STR       PIC X(10).
+       01  WS-N-HI-STR       PIC X(10).
+       01  WS-M-LO           PIC 9(9) USAGE COMP-5.
+       01  WS-M-HI           PIC 9(9) USAGE COMP-5.
+       01  WS-N-LO           PIC 9(9) USAGE COMP-5.
+       01  WS-N-HI           PIC 9(9) USAGE COMP-5.
+       01  WS-N-HI-THIS-M    PIC 9(9) USAGE COMP-5.
+
+       *> Configurable saturating-counter width (1-3 bits). THRESHOLD is
+       *> the counter value at/above which the predictor predicts taken;
+       *> MAX is the saturation ceiling. The floor is always 0.
+       01  WS-COUNTER-BITS   PIC 9(1) USAGE COMP-5 VALUE 2.
+       01  WS-COUNTER-MAX    PIC 9(1) USAGE COMP-5.
+       01  WS-COUNTER-THRESHOLD PIC 9(1) USAGE COMP-5.
+
+       *> CSV report output
+       01  WS-CSV-PATH       PIC X(100).
+       01  WS-CSV-ENABLED    PIC X VALUE 'N'.
+           88 IS-CSV-ENABLED VALUE 'Y'.
+       01  WS-CSV-FILE-STATUS PIC XX.
+       01  WS-CSV-LABEL      PIC X(100).
+       01  DISP-TOTAL        PIC Z(17)9.
+       01  DISP-MISP         PIC Z(17)9.
+
+       *> PHT + GHR snapshot, saved at end of run and reloaded at start of
+       *> the next one. The header stamps PHT-SIZE so a snapshot taken with
+       *> a different M is rejected instead of being loaded into a
+       *> mismatched PHT-MEM array.
+       01  WS-SNAPSHOT-PATH  PIC X(100).
+       01  WS-SNAPSHOT-ENABLED PIC X VALUE 'N'.
+           88 IS-SNAPSHOT-ENABLED VALUE 'Y'.
+       01  WS-SNAPSHOT-FILE-STATUS PIC XX.
+       01  WS-SNAP-HEADER    PIC X(80).
+       01  WS-SNAP-TYPE-STAMP PIC X(10).
+       01  WS-SNAP-SIZE-STR  PIC X(20).
+       01  WS-SNAP-N-STR     PIC X(20).
+       01  WS-SNAP-CWIDTH-STR PIC X(20).
+       01  WS-SNAP-GHR-STR   PIC X(20).
+       01  WS-SNAP-SIZE-STAMP PIC 9(18) USAGE COMP-5.
+       01  WS-SNAP-N-STAMP   PIC 9(18) USAGE COMP-5.
+       01  WS-SNAP-CWIDTH-STAMP PIC 9(18) USAGE COMP-5.
+       01  WS-SNAP-GHR-STAMP PIC 9(18) USAGE COMP-5.
+
        01  WS-TYPE           PIC X(10).
        01  WS-M-STR          PIC X(10).
        01  WS-N-STR          PIC X(10).
        01  WS-FILENAME       PIC X(100).
-       
+       01  WS-FILENAME-ACTIVE PIC X(100).
+       01  WS-CUR-TRACE      PIC X(100).
+       01  WS-LISTFILE       PIC X(100).
+
+       *> Multiple trace files per run (a single trace, or "@listfile")
+       01  WS-TRACE-COUNT    PIC 9(9) USAGE COMP-5 VALUE 0.
+       01  WS-LIST-FILE-STATUS PIC XX.
+       01  WS-LIST-EOF       PIC X VALUE 'N'.
+           88 LIST-END-OF-FILE VALUE 'Y'.
+       01  WS-REPORT-LABEL   PIC X(100) VALUE SPACES.
+       01  TOTAL-BRANCHES-ALL PIC 9(18) USAGE COMP-5 VALUE 0.
+       01  MISPREDICTIONS-ALL PIC 9(18) USAGE COMP-5 VALUE 0.
+
        *> Integers for parameters
        01  M                 PIC 9(9) USAGE COMP-5.
        01  N                 PIC 9(9) USAGE COMP-5.
        
        *> Display Variables (Z suppresses zeros, 9 forces digit)
-       01  DISP-M            PIC Z(9).
-       01  DISP-N            PIC Z(9).
+       01  DISP-M            PIC Z(8)9.
+       01  DISP-N            PIC Z(8)9.
        
        *> Predictor State
        01  GHR               PIC 9(18) USAGE COMP-5 VALUE 0.
@@ -54,6 +169,12 @@
            88 END-OF-FILE    VALUE 'Y'.
        
        01  WS-LINE           PIC X(256).
+       01  WS-LINE-NUM       PIC 9(18) USAGE COMP-5 VALUE 0.
+       01  DISP-LINE-NUM     PIC Z(17)9.
+       01  SKIPPED-COUNT     PIC 9(18) USAGE COMP-5 VALUE 0.
+       01  SKIPPED-COUNT-ALL PIC 9(18) USAGE COMP-5 VALUE 0.
+       01  DISP-SKIPPED      PIC Z(17)9.
+       01  WS-HEX-ERROR      PIC X VALUE 'N'.
        01  WS-PC-HEX         PIC X(20).
        01  WS-OUTCOME-STR    PIC X(10).
        01  WS-OUTCOME-CHAR   PIC X.
@@ -76,8 +197,8 @@
        01  TOTAL-BRANCHES    PIC 9(18) USAGE COMP-5 VALUE 0.
        01  MISPREDICTIONS    PIC 9(18) USAGE COMP-5 VALUE 0.
        01  MISP-RATE         PIC 9(3)V9(5).
-       *> Fix: Use 9.99 to force leading zero (e.g. 0.26)
-       01  DISPLAY-RATE      PIC 9.99.
+       *> Full 9(3)V9(5) precision on the console (was truncated to 9.99)
+       01  DISPLAY-RATE      PIC Z(2)9.9(5).
        
        *> Loop counters
        01  I                 PIC 9(9) USAGE COMP-5.
@@ -97,59 +218,409 @@
        MAIN-LOGIC.
            
            PERFORM PARSE-ARGS
-           PERFORM INIT-PREDICTOR
+
+           IF IS-CSV-ENABLED
+               PERFORM OPEN-CSV
+           END-IF
+
+           IF IS-BATCH-ENABLED
+               PERFORM BATCH-SWEEP
+           ELSE
+               PERFORM INIT-PREDICTOR
+               PERFORM RUN-TRACE-SET
+               PERFORM CLEANUP
+           END-IF
+
+           IF IS-CSV-ENABLED
+               CLOSE CSV-FILE
+           END-IF
+
+           STOP RUN.
+
+       *> ----------------------------------------------------------------
+       *> JCL-style batch driver - re-runs INIT-PREDICTOR/RUN-TRACE-SET/
+       *> CLEANUP for every M x N combination in WS-M-LO..WS-M-HI x
+       *> WS-N-LO..WS-N-HI against the one trace file named on the command
+       *> line, all within this single job step. Combinations where N
+       *> would exceed M are skipped, same as the N <= M rule enforced for
+       *> a single run.
+       *> ----------------------------------------------------------------
+       BATCH-SWEEP.
+           PERFORM VARYING M FROM WS-M-LO BY 1 UNTIL M > WS-M-HI
+               MOVE WS-BATCH-TYPE TO WS-TYPE
+
+               IF WS-N-HI > M
+                   MOVE M TO WS-N-HI-THIS-M
+               ELSE
+                   MOVE WS-N-HI TO WS-N-HI-THIS-M
+               END-IF
+
+               PERFORM VARYING N FROM WS-N-LO BY 1
+                       UNTIL N > WS-N-HI-THIS-M OR N > M
+                   PERFORM INIT-PREDICTOR
+                   PERFORM RUN-TRACE-SET
+                   PERFORM CLEANUP
+               END-PERFORM
+           END-PERFORM.
+
+       *> ----------------------------------------------------------------
+       *> Runs the current M/N predictor configuration over WS-FILENAME,
+       *> which is either a single trace file or "@listfile" naming many.
+       *> Resets TOTAL-BRANCHES/MISPREDICTIONS between files and prints a
+       *> per-trace line, then a combined TOTAL line when there is more
+       *> than one trace.
+       *> ----------------------------------------------------------------
+       RUN-TRACE-SET.
+           MOVE 0 TO WS-TRACE-COUNT
+           MOVE 0 TO TOTAL-BRANCHES-ALL
+           MOVE 0 TO MISPREDICTIONS-ALL
+           MOVE 0 TO SKIPPED-COUNT-ALL
+
+           IF WS-FILENAME(1:1) = "@"
+               MOVE WS-FILENAME(2:99) TO WS-LISTFILE
+               MOVE 'N' TO WS-LIST-EOF
+               OPEN INPUT LIST-FILE
+               IF WS-LIST-FILE-STATUS NOT = "00"
+                   DISPLAY "Error opening trace list: " WS-LISTFILE
+                   STOP RUN 1
+               END-IF
+
+               PERFORM UNTIL LIST-END-OF-FILE
+                   READ LIST-FILE INTO LIST-RECORD
+                       AT END
+                           SET LIST-END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF LIST-RECORD NOT = SPACES
+                               MOVE LIST-RECORD TO WS-CUR-TRACE
+                               PERFORM PROCESS-ONE-TRACE
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE LIST-FILE
+           ELSE
+               MOVE WS-FILENAME TO WS-CUR-TRACE
+               PERFORM PROCESS-ONE-TRACE
+           END-IF
+
+           IF WS-TRACE-COUNT > 1
+               MOVE TOTAL-BRANCHES-ALL TO TOTAL-BRANCHES
+               MOVE MISPREDICTIONS-ALL TO MISPREDICTIONS
+               MOVE SKIPPED-COUNT-ALL TO SKIPPED-COUNT
+               MOVE "TOTAL" TO WS-REPORT-LABEL
+               PERFORM CALCULATE-STATS
+           END-IF.
+
+       PROCESS-ONE-TRACE.
+           ADD 1 TO WS-TRACE-COUNT
+
+           MOVE 0 TO TOTAL-BRANCHES
+           MOVE 0 TO MISPREDICTIONS
+           MOVE 0 TO SKIPPED-COUNT
+           MOVE 0 TO WS-LINE-NUM
+           MOVE 0 TO WS-SEEN-BRANCHES
+           MOVE 0 TO WS-WINDOW-BRANCHES
+           MOVE 0 TO WS-WINDOW-MISP
+
+           *> In the multi-trace (@listfile) case, label each per-trace
+           *> line with its trace file name so the console output isn't
+           *> just a run of identical-looking M/N/rate lines - a single-
+           *> file run keeps the unlabeled line it always had.
+           IF WS-FILENAME(1:1) = "@"
+               MOVE WS-CUR-TRACE TO WS-REPORT-LABEL
+           ELSE
+               MOVE SPACES TO WS-REPORT-LABEL
+           END-IF
+           MOVE WS-CUR-TRACE TO WS-FILENAME-ACTIVE
+
            PERFORM PROCESS-FILE
            PERFORM CALCULATE-STATS
-           PERFORM CLEANUP
-           STOP RUN.
+
+           ADD TOTAL-BRANCHES TO TOTAL-BRANCHES-ALL
+           ADD MISPREDICTIONS TO MISPREDICTIONS-ALL
+           ADD SKIPPED-COUNT TO SKIPPED-COUNT-ALL.
 
        PARSE-ARGS.
            ACCEPT WS-CMD-ARGS FROM COMMAND-LINE
-           
-           UNSTRING WS-CMD-ARGS DELIMITED BY ALL SPACES
-               INTO WS-TYPE, WS-M-STR, WS-N-STR, WS-FILENAME
+
+           MOVE SPACES TO WS-ARG-TAB
+           UNSTRING WS-CMD-ARGS DELIMITED BY ALL SPACE
+               INTO WS-ARG-TOK(1)  WS-ARG-TOK(2)  WS-ARG-TOK(3)
+                    WS-ARG-TOK(4)  WS-ARG-TOK(5)  WS-ARG-TOK(6)
+                    WS-ARG-TOK(7)  WS-ARG-TOK(8)  WS-ARG-TOK(9)
+                    WS-ARG-TOK(10) WS-ARG-TOK(11) WS-ARG-TOK(12)
+                    WS-ARG-TOK(13) WS-ARG-TOK(14) WS-ARG-TOK(15)
+                    WS-ARG-TOK(16) WS-ARG-TOK(17) WS-ARG-TOK(18)
+                    WS-ARG-TOK(19) WS-ARG-TOK(20)
            END-UNSTRING
-           
-           IF WS-TYPE NOT = "gshare"
-               DISPLAY "Usage: sim gshare <GPB> <RB> <Trace_File>"
+
+           MOVE 0 TO WS-ARG-COUNT
+           PERFORM VARYING ARG-IDX FROM 1 BY 1 UNTIL ARG-IDX > 20
+               IF WS-ARG-TOK(ARG-IDX) NOT = SPACES
+                   MOVE ARG-IDX TO WS-ARG-COUNT
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WS-CSV-ENABLED
+           MOVE 'N' TO WS-SNAPSHOT-ENABLED
+           MOVE 'N' TO WS-BATCH-ENABLED
+           MOVE 0 TO WS-WARMUP-COUNT
+           MOVE 0 TO WS-WINDOW-SIZE
+           MOVE 2 TO WS-COUNTER-BITS
+
+           IF WS-ARG-TOK(1) = "batch"
+               PERFORM PARSE-BATCH-ARGS
+           ELSE
+               MOVE WS-ARG-TOK(1) TO WS-TYPE
+               MOVE WS-ARG-TOK(2) TO WS-M-STR
+               MOVE WS-ARG-TOK(3) TO WS-N-STR
+               MOVE WS-ARG-TOK(4) TO WS-FILENAME
+
+               IF WS-TYPE NOT = "gshare" AND WS-TYPE NOT = "bimodal"
+                   DISPLAY "Usage: sim gshare|bimodal <GPB> <RB> "
+                           "<Trace_File> [options]"
+                   DISPLAY "       sim batch gshare|bimodal <Mlo> <Mhi> "
+                           "<Nlo> <Nhi> <Trace_File> [options]"
+                   STOP RUN 1
+               END-IF
+
+               MOVE FUNCTION NUMVAL(WS-M-STR) TO M
+               MOVE FUNCTION NUMVAL(WS-N-STR) TO N
+
+               IF M < 0 OR M > 30
+                   DISPLAY "Error: Invalid M (0-30)"
+                   STOP RUN 1
+               END-IF
+
+               IF N < 0 OR N > M
+                   DISPLAY "Error: Invalid N (0-M)"
+                   STOP RUN 1
+               END-IF
+
+               MOVE 5 TO WS-OPT-START
+           END-IF
+
+           PERFORM PARSE-OPTIONS.
+
+       *> Parses "batch <type> <Mlo> <Mhi> <Nlo> <Nhi> <Trace_File>",
+       *> the JCL-style range sweep form of the command line.
+       PARSE-BATCH-ARGS.
+           MOVE 'Y' TO WS-BATCH-ENABLED
+           MOVE WS-ARG-TOK(2) TO WS-BATCH-TYPE
+           MOVE WS-ARG-TOK(3) TO WS-M-LO-STR
+           MOVE WS-ARG-TOK(4) TO WS-M-HI-STR
+           MOVE WS-ARG-TOK(5) TO WS-N-LO-STR
+           MOVE WS-ARG-TOK(6) TO WS-N-HI-STR
+           MOVE WS-ARG-TOK(7) TO WS-FILENAME
+
+           IF WS-BATCH-TYPE NOT = "gshare" AND WS-BATCH-TYPE NOT = "bimodal"
+               DISPLAY "Usage: sim batch gshare|bimodal <Mlo> <Mhi> <Nlo> "
+                       "<Nhi> <Trace_File> [options]"
                STOP RUN 1
            END-IF
-           
-           MOVE FUNCTION NUMVAL(WS-M-STR) TO M
-           MOVE FUNCTION NUMVAL(WS-N-STR) TO N
-           
-           IF M < 0 OR M > 30
-               DISPLAY "Error: Invalid M (0-30)"
+
+           MOVE FUNCTION NUMVAL(WS-M-LO-STR) TO WS-M-LO
+           MOVE FUNCTION NUMVAL(WS-M-HI-STR) TO WS-M-HI
+           MOVE FUNCTION NUMVAL(WS-N-LO-STR) TO WS-N-LO
+           MOVE FUNCTION NUMVAL(WS-N-HI-STR) TO WS-N-HI
+
+           IF WS-M-LO > WS-M-HI OR WS-M-HI > 30
+               DISPLAY "Error: Invalid M range (0-30, Mlo <= Mhi)"
                STOP RUN 1
            END-IF
-           
-           IF N < 0 OR N > M
-               DISPLAY "Error: Invalid N (0-M)"
+
+           IF WS-N-LO > WS-N-HI
+               DISPLAY "Error: Invalid N range (Nlo <= Nhi)"
                STOP RUN 1
-           END-IF.
+           END-IF
+
+           MOVE 8 TO WS-OPT-START.
+
+       *> Scans WS-ARG-TOK(WS-OPT-START .. WS-ARG-COUNT) for KEY=VALUE
+       *> options.
+       PARSE-OPTIONS.
+           PERFORM VARYING ARG-IDX FROM WS-OPT-START BY 1
+                   UNTIL ARG-IDX > WS-ARG-COUNT
+               IF WS-ARG-TOK(ARG-IDX) NOT = SPACES
+                   MOVE SPACES TO WS-OPT-KEY WS-OPT-VAL
+                   UNSTRING WS-ARG-TOK(ARG-IDX) DELIMITED BY "="
+                       INTO WS-OPT-KEY WS-OPT-VAL
+                   END-UNSTRING
+
+                   IF WS-OPT-VAL = SPACES
+                       *> No "=" found - accept a bare numeric token as the
+                       *> warm-up branch count (the original positional
+                       *> 5th argument).
+                       IF FUNCTION TRIM(WS-ARG-TOK(ARG-IDX)) IS NUMERIC
+                           MOVE FUNCTION NUMVAL(WS-ARG-TOK(ARG-IDX))
+                               TO WS-WARMUP-COUNT
+                       ELSE
+                           DISPLAY "Warning: unrecognized option "
+                                   WS-ARG-TOK(ARG-IDX)
+                       END-IF
+                   ELSE
+                       EVALUATE WS-OPT-KEY
+                           WHEN "CSV"
+                               MOVE WS-OPT-VAL TO WS-CSV-PATH
+                               MOVE 'Y' TO WS-CSV-ENABLED
+                           WHEN "WARMUP"
+                               MOVE FUNCTION NUMVAL(WS-OPT-VAL)
+                                   TO WS-WARMUP-COUNT
+                           WHEN "SNAPSHOT"
+                               MOVE WS-OPT-VAL TO WS-SNAPSHOT-PATH
+                               MOVE 'Y' TO WS-SNAPSHOT-ENABLED
+                           WHEN "WINDOW"
+                               MOVE FUNCTION NUMVAL(WS-OPT-VAL)
+                                   TO WS-WINDOW-SIZE
+                           WHEN "CWIDTH"
+                               IF WS-OPT-VAL = "1" OR WS-OPT-VAL = "2"
+                                       OR WS-OPT-VAL = "3"
+                                   MOVE FUNCTION NUMVAL(WS-OPT-VAL)
+                                       TO WS-COUNTER-BITS
+                               ELSE
+                                   DISPLAY "Error: Invalid CWIDTH (1-3)"
+                                   STOP RUN 1
+                               END-IF
+                           WHEN OTHER
+                               DISPLAY "Warning: unrecognized option "
+                                       WS-ARG-TOK(ARG-IDX)
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-PERFORM.
 
        INIT-PREDICTOR.
            COMPUTE PHT-SIZE = 2 ** M
-           
+           COMPUTE WS-COUNTER-MAX = (2 ** WS-COUNTER-BITS) - 1
+           COMPUTE WS-COUNTER-THRESHOLD = 2 ** (WS-COUNTER-BITS - 1)
+
            ALLOCATE PHT-SIZE CHARACTERS INITIALIZED RETURNING PHT-PTR
-           
+
            IF PHT-PTR = NULL
                DISPLAY "Error: Memory Allocation Failed"
                STOP RUN 1
            END-IF
-           
+
            SET ADDRESS OF PHT-MEM TO PHT-PTR
-           
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > PHT-SIZE
-               MOVE 2 TO PHT-ENTRY(I)
+               MOVE WS-COUNTER-THRESHOLD TO PHT-ENTRY(I)
            END-PERFORM
-           
-           MOVE 0 TO GHR.
+
+           MOVE 0 TO GHR
+
+           IF IS-SNAPSHOT-ENABLED
+               PERFORM LOAD-SNAPSHOT
+           END-IF.
+
+       *> Reloads PHT + GHR state saved by a previous run's SAVE-SNAPSHOT.
+       *> A missing file just leaves the cold-initialized state from above
+       *> in place (the normal case for a first run). A PHT-SIZE, N, or
+       *> CWIDTH stamp mismatch is reported and also leaves the cold state
+       *> in place, since the snapshot's entries and GHR don't correspond
+       *> to this run's configuration: GHR-SHIFTED in PROCESS-LINE assumes
+       *> GHR < 2**N, so reloading a GHR produced under a different N would
+       *> shift live bits into the PHT-ENTRY subscript, and a PHT-ENTRY
+       *> saved under a different CWIDTH may exceed this run's ceiling.
+       LOAD-SNAPSHOT.
+           OPEN INPUT SNAPSHOT-FILE
+           IF WS-SNAPSHOT-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ SNAPSHOT-FILE INTO WS-SNAP-HEADER
+               AT END
+                   CLOSE SNAPSHOT-FILE
+                   EXIT PARAGRAPH
+           END-READ
+
+           MOVE SPACES TO WS-SNAP-TYPE-STAMP WS-SNAP-SIZE-STR
+                          WS-SNAP-N-STR WS-SNAP-CWIDTH-STR WS-SNAP-GHR-STR
+           UNSTRING WS-SNAP-HEADER DELIMITED BY ALL SPACE
+               INTO WS-SNAP-TYPE-STAMP WS-SNAP-SIZE-STR WS-SNAP-N-STR
+                    WS-SNAP-CWIDTH-STR WS-SNAP-GHR-STR
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-SNAP-SIZE-STR) TO WS-SNAP-SIZE-STAMP
+           MOVE FUNCTION NUMVAL(WS-SNAP-N-STR) TO WS-SNAP-N-STAMP
+           MOVE FUNCTION NUMVAL(WS-SNAP-CWIDTH-STR) TO WS-SNAP-CWIDTH-STAMP
+           MOVE FUNCTION NUMVAL(WS-SNAP-GHR-STR) TO WS-SNAP-GHR-STAMP
+
+           IF WS-SNAP-TYPE-STAMP NOT = WS-TYPE
+               DISPLAY "Warning: snapshot predictor type does not match "
+                       "gshare|bimodal - starting cold"
+               CLOSE SNAPSHOT-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-SNAP-SIZE-STAMP NOT = PHT-SIZE
+               DISPLAY "Warning: snapshot PHT size does not match M - "
+                       "starting cold"
+               CLOSE SNAPSHOT-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-SNAP-N-STAMP NOT = N
+               DISPLAY "Warning: snapshot N does not match current N - "
+                       "starting cold"
+               CLOSE SNAPSHOT-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-SNAP-CWIDTH-STAMP NOT = WS-COUNTER-BITS
+               DISPLAY "Warning: snapshot counter width does not match "
+                       "CWIDTH - starting cold"
+               CLOSE SNAPSHOT-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SNAP-GHR-STAMP TO GHR
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PHT-SIZE
+               READ SNAPSHOT-FILE INTO WS-SNAP-HEADER
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               MOVE FUNCTION NUMVAL(WS-SNAP-HEADER(1:1)) TO PHT-ENTRY(I)
+           END-PERFORM
+
+           CLOSE SNAPSHOT-FILE.
+
+       *> Dumps PHT + GHR state for a later run's LOAD-SNAPSHOT to pick up.
+       SAVE-SNAPSHOT.
+           OPEN OUTPUT SNAPSHOT-FILE
+           IF WS-SNAPSHOT-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening snapshot file for output: "
+                       WS-SNAPSHOT-PATH
+               STOP RUN 1
+           END-IF
+
+           MOVE WS-TYPE TO WS-SNAP-TYPE-STAMP
+           MOVE PHT-SIZE TO WS-SNAP-SIZE-STR
+           MOVE N TO WS-SNAP-N-STR
+           MOVE WS-COUNTER-BITS TO WS-SNAP-CWIDTH-STR
+           MOVE GHR TO WS-SNAP-GHR-STR
+           MOVE SPACES TO WS-SNAP-HEADER
+           STRING FUNCTION TRIM(WS-SNAP-TYPE-STAMP) " "
+                  FUNCTION TRIM(WS-SNAP-SIZE-STR) " "
+                  FUNCTION TRIM(WS-SNAP-N-STR) " "
+                  FUNCTION TRIM(WS-SNAP-CWIDTH-STR) " "
+                  FUNCTION TRIM(WS-SNAP-GHR-STR)
+               DELIMITED BY SIZE INTO WS-SNAP-HEADER
+           WRITE SNAPSHOT-RECORD FROM WS-SNAP-HEADER
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PHT-SIZE
+               MOVE SPACES TO WS-SNAP-HEADER
+               MOVE PHT-ENTRY(I) TO WS-SNAP-HEADER(1:1)
+               WRITE SNAPSHOT-RECORD FROM WS-SNAP-HEADER
+           END-PERFORM
+
+           CLOSE SNAPSHOT-FILE.
 
        PROCESS-FILE.
+           MOVE 'N' TO WS-EOF
            OPEN INPUT TRACE-FILE
            IF WS-FILE-STATUS NOT = "00"
-               DISPLAY "Error opening file: " WS-FILENAME
+               DISPLAY "Error opening file: " WS-FILENAME-ACTIVE
                STOP RUN 1
            END-IF
            
@@ -158,6 +629,7 @@
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
+                       ADD 1 TO WS-LINE-NUM
                        PERFORM PROCESS-LINE
                END-READ
            END-PERFORM
@@ -173,7 +645,9 @@
            INSPECT WS-LINE TALLYING SPACE-COUNT FOR LEADING SPACES
            
            IF SPACE-COUNT >= LENGTH OF WS-LINE
-               *> Line is empty or all spaces
+               *> Line is empty or all spaces - not counted as malformed,
+               *> trailing blank lines are a normal artifact of most trace
+               *> collection tools.
                EXIT PARAGRAPH
            END-IF
            
@@ -188,11 +662,17 @@
            END-UNSTRING
            
            IF WS-PC-HEX = SPACES OR WS-OUTCOME-STR = SPACES
+               PERFORM REPORT-MALFORMED-LINE
                EXIT PARAGRAPH
            END-IF
-           
+
            PERFORM HEX-TO-INT
-           
+
+           IF WS-HEX-ERROR = 'Y'
+               PERFORM REPORT-MALFORMED-LINE
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE WS-OUTCOME-STR(1:1) TO WS-OUTCOME-CHAR
            IF WS-OUTCOME-CHAR = 't' OR WS-OUTCOME-CHAR = 'T'
                MOVE 1 TO ACTUAL-TAKEN
@@ -208,34 +688,52 @@
            *> Apply Mask: PC-INDEX = PC-INDEX AND MASK-VAL
            CALL "CBL_AND" USING MASK-VAL, PC-INDEX BY VALUE BYTE-LEN.
            
-           *> GHR Shifted
-           COMPUTE GHR-SHIFTED = GHR * (2 ** (M - N))
-           
-           *> XOR to get final Index: INDEX-VAL = PC-INDEX XOR GHR-SHIFTED
-           MOVE PC-INDEX TO INDEX-VAL
-           CALL "CBL_XOR" USING GHR-SHIFTED, INDEX-VAL BY VALUE BYTE-LEN.
-           
+           IF WS-TYPE = "bimodal"
+               *> Bimodal mode: index the PHT with PC-INDEX alone,
+               *> no GHR mixed in.
+               MOVE PC-INDEX TO INDEX-VAL
+           ELSE
+               *> GHR Shifted
+               COMPUTE GHR-SHIFTED = GHR * (2 ** (M - N))
+
+               *> XOR to get final Index: INDEX-VAL = PC-INDEX XOR GHR-SHIFTED
+               MOVE PC-INDEX TO INDEX-VAL
+               CALL "CBL_XOR" USING GHR-SHIFTED, INDEX-VAL BY VALUE BYTE-LEN
+           END-IF
+
            *> Adjust for 1-based array
            ADD 1 TO INDEX-VAL
            
            *> --- Prediction ---
            MOVE PHT-ENTRY(INDEX-VAL) TO COUNTER-VAL
            
-           IF COUNTER-VAL >= 2
+           IF COUNTER-VAL >= WS-COUNTER-THRESHOLD
                MOVE 1 TO PRED-TAKEN
            ELSE
                MOVE 0 TO PRED-TAKEN
            END-IF
            
-           IF PRED-TAKEN NOT = ACTUAL-TAKEN
-               ADD 1 TO MISPREDICTIONS
+           *> --- Warm-up ---
+           *> Branches at or below WS-WARMUP-COUNT still update GHR/PHT
+           *> below, but are excluded from the reported misprediction rate.
+           ADD 1 TO WS-SEEN-BRANCHES
+           IF WS-SEEN-BRANCHES > WS-WARMUP-COUNT
+               IF PRED-TAKEN NOT = ACTUAL-TAKEN
+                   ADD 1 TO MISPREDICTIONS
+                   ADD 1 TO WS-WINDOW-MISP
+               END-IF
+
+               ADD 1 TO TOTAL-BRANCHES
+               ADD 1 TO WS-WINDOW-BRANCHES
+
+               IF WS-WINDOW-SIZE > 0 AND WS-WINDOW-BRANCHES >= WS-WINDOW-SIZE
+                   PERFORM DISPLAY-WINDOW-STATS
+               END-IF
            END-IF
-           
-           ADD 1 TO TOTAL-BRANCHES
-           
+
            *> --- Update PHT ---
            IF ACTUAL-TAKEN = 1
-               IF COUNTER-VAL < 3
+               IF COUNTER-VAL < WS-COUNTER-MAX
                    ADD 1 TO PHT-ENTRY(INDEX-VAL)
                END-IF
            ELSE
@@ -250,18 +748,56 @@
                COMPUTE GHR = GHR + (ACTUAL-TAKEN * (2 ** (N - 1)))
            END-IF.
 
+       REPORT-MALFORMED-LINE.
+           ADD 1 TO SKIPPED-COUNT
+           MOVE WS-LINE-NUM TO DISP-LINE-NUM
+           DISPLAY "Warning: skipping malformed line "
+                   FUNCTION TRIM(DISP-LINE-NUM)
+                   " in " FUNCTION TRIM(WS-FILENAME-ACTIVE).
+
+       *> Prints the running misprediction rate since the last checkpoint
+       *> (or the start of the trace) and resets the window counters.
+       *> M/N are moved here directly since CALCULATE-STATS, which
+       *> normally populates DISP-M/DISP-N, has not run yet mid-file.
+       DISPLAY-WINDOW-STATS.
+           MOVE M TO DISP-M
+           MOVE N TO DISP-N
+
+           IF WS-WINDOW-BRANCHES > 0
+               COMPUTE WS-WINDOW-RATE =
+                   WS-WINDOW-MISP / WS-WINDOW-BRANCHES
+               MOVE WS-WINDOW-RATE TO DISPLAY-WINDOW-RATE
+           ELSE
+               MOVE 0 TO DISPLAY-WINDOW-RATE
+           END-IF
+
+           MOVE WS-SEEN-BRANCHES TO DISP-SEEN
+
+           DISPLAY "window " FUNCTION TRIM(DISP-M) " "
+                   FUNCTION TRIM(DISP-N) " " DISPLAY-WINDOW-RATE
+                   " n=" FUNCTION TRIM(DISP-SEEN)
+
+           MOVE 0 TO WS-WINDOW-BRANCHES
+           MOVE 0 TO WS-WINDOW-MISP.
+
        HEX-TO-INT.
            MOVE 0 TO PC-VAL
            MOVE 0 TO HEX-LEN
+           MOVE 'N' TO WS-HEX-ERROR
            INSPECT FUNCTION REVERSE(WS-PC-HEX) TALLYING HEX-LEN FOR LEADING SPACES
            COMPUTE HEX-LEN = LENGTH OF WS-PC-HEX - HEX-LEN
 
+           IF HEX-LEN = 0
+               MOVE 'Y' TO WS-HEX-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
            PERFORM VARYING STR-PTR FROM 1 BY 1 UNTIL STR-PTR > 20
                MOVE WS-PC-HEX(STR-PTR:1) TO HEX-CHAR
                IF HEX-CHAR = SPACE
                    EXIT PERFORM
                END-IF
-               
+
                EVALUATE HEX-CHAR
                    WHEN '0' THRU '9'
                        COMPUTE HEX-VAL = FUNCTION NUMVAL(HEX-CHAR)
@@ -270,9 +806,10 @@
                    WHEN 'A' THRU 'F'
                        COMPUTE HEX-VAL = FUNCTION ORD(HEX-CHAR) - FUNCTION ORD('A') + 10
                    WHEN OTHER
+                       MOVE 'Y' TO WS-HEX-ERROR
                        EXIT PERFORM
                END-EVALUATE
-               
+
                COMPUTE PC-VAL = (PC-VAL * 16) + HEX-VAL
            END-PERFORM.
 
@@ -281,16 +818,96 @@
                COMPUTE MISP-RATE = MISPREDICTIONS / TOTAL-BRANCHES
                MOVE MISP-RATE TO DISPLAY-RATE
            ELSE
-               MOVE 0.00 TO DISPLAY-RATE
+               MOVE 0 TO DISPLAY-RATE
            END-IF
            
            MOVE M TO DISP-M
            MOVE N TO DISP-N
-           
-           *> Print nicely trimmed M, N and the Rate (0.26)
-           DISPLAY FUNCTION TRIM(DISP-M) " " 
-                   FUNCTION TRIM(DISP-N) " " 
-                   DISPLAY-RATE.
+           MOVE SKIPPED-COUNT TO DISP-SKIPPED
+
+           *> Print nicely trimmed M, N and the Rate (0.26), plus the
+           *> malformed-line count so a skipped-heavy run is visible;
+           *> label is blank for a single trace, "TOTAL" for the
+           *> combined multi-trace summary.
+           IF WS-REPORT-LABEL = SPACES
+               DISPLAY FUNCTION TRIM(DISP-M) " "
+                       FUNCTION TRIM(DISP-N) " "
+                       DISPLAY-RATE
+                       " skipped=" FUNCTION TRIM(DISP-SKIPPED)
+           ELSE
+               DISPLAY FUNCTION TRIM(WS-REPORT-LABEL) " "
+                       FUNCTION TRIM(DISP-M) " "
+                       FUNCTION TRIM(DISP-N) " "
+                       DISPLAY-RATE
+                       " skipped=" FUNCTION TRIM(DISP-SKIPPED)
+           END-IF
+
+           IF IS-CSV-ENABLED
+               PERFORM WRITE-CSV-ROW
+           END-IF.
+
+       *> ----------------------------------------------------------------
+       *> CSV report output - appends trace,M,N,total_branches,
+       *> mispredictions,misp_rate rows to WS-CSV-PATH, writing the
+       *> header once. The trace column carries WS-REPORT-LABEL
+       *> ("TOTAL" for the combined multi-trace row) or, for a
+       *> per-trace row, the trimmed trace file name - otherwise rows
+       *> for different traces (or the TOTAL row) at the same M,N are
+       *> indistinguishable in the CSV.
+       *> ----------------------------------------------------------------
+       OPEN-CSV.
+           OPEN INPUT CSV-FILE
+           IF WS-CSV-FILE-STATUS = "35"
+               OPEN OUTPUT CSV-FILE
+               IF WS-CSV-FILE-STATUS NOT = "00"
+                   DISPLAY "Error opening CSV file for output: "
+                           WS-CSV-PATH
+                   STOP RUN 1
+               END-IF
+               MOVE "trace,M,N,total_branches,mispredictions,misp_rate"
+                   TO CSV-RECORD
+               WRITE CSV-RECORD
+           ELSE
+               CLOSE CSV-FILE
+               OPEN EXTEND CSV-FILE
+               IF WS-CSV-FILE-STATUS NOT = "00"
+                   DISPLAY "Error opening CSV file for append: "
+                           WS-CSV-PATH
+                   STOP RUN 1
+               END-IF
+           END-IF.
+
+       WRITE-CSV-ROW.
+           MOVE TOTAL-BRANCHES TO DISP-TOTAL
+           MOVE MISPREDICTIONS TO DISP-MISP
+           MOVE SPACES TO CSV-RECORD
+           MOVE SPACES TO WS-CSV-LABEL
+
+           IF WS-REPORT-LABEL = SPACES
+               MOVE WS-CUR-TRACE TO WS-CSV-LABEL
+           ELSE
+               MOVE WS-REPORT-LABEL TO WS-CSV-LABEL
+           END-IF
+
+           STRING FUNCTION TRIM(WS-CSV-LABEL)  DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(DISP-M)       DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(DISP-N)       DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(DISP-TOTAL)   DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(DISP-MISP)    DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(DISPLAY-RATE) DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+
+           WRITE CSV-RECORD.
 
        CLEANUP.
+           IF IS-SNAPSHOT-ENABLED
+               PERFORM SAVE-SNAPSHOT
+           END-IF
+
            FREE PHT-PTR.
